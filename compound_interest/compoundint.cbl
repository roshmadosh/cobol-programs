@@ -1,36 +1,447 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLEINTEREST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-IN-FILE ASSIGN TO "ACCTIN"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-OUT-FILE ASSIGN TO "ACCTOUT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "INTRPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RATE-FILE ASSIGN TO "RATETAB"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS RT-ACCOUNT-TYPE
+              FILE STATUS IS WS-RATE-STATUS.
+           SELECT GL-FILE ASSIGN TO "GLFEED"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-IN-FILE.
+       01 ACCOUNT-IN-RECORD.
+           05 AI-ACCOUNT-NUMBER PIC 9(6).
+           05 AI-BASE PIC 9(8).
+           05 AI-RATE PIC 99V999.
+           05 AI-YEARS PIC 9(7).
+       FD  ACCOUNT-OUT-FILE.
+       01 ACCOUNT-OUT-RECORD.
+           05 AO-ACCOUNT-NUMBER PIC 9(6).
+           05 AO-TOTAL PIC Z(8)9.99.
+       FD  REPORT-FILE.
+       01 REPORT-RECORD PIC X(80).
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(110).
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC 9(6).
+       FD  RATE-FILE.
+       01 RATE-RECORD.
+           05 RT-ACCOUNT-TYPE PIC X(4).
+           05 RT-RATE PIC 99V999.
+       FD  GL-FILE.
+       01 GL-RECORD PIC X(28).
        WORKING-STORAGE SECTION.
-       01 BASE PIC 9(6) VALUE ZEROES.
+       01 BASE PIC 9(8) VALUE ZEROES.
        01 RATE PIC 99V999 VALUE ZEROES.
-       01 TOTAL PIC Z(7) VALUE ZEROES.
+       01 TOTAL PIC Z(8)9.99 VALUE ZEROES.
+       01 WS-TOTAL-NUM PIC 9(9)V99 VALUE ZEROES.
        01 YEARS PIC 9(7) VALUE ZEROES.
        01 USERIN PIC X(30) VALUE ZEROES.
        01 FLAG PIC 9 VALUE ZEROES.
+       01 WS-RUN-MODE PIC X(5) VALUE SPACES.
+       01 WS-ACCT-EOF PIC X VALUE "N".
+              88 WS-ACCT-END-OF-FILE VALUE "Y".
+       01 WS-VALID-ENTRY PIC X VALUE "N".
+              88 WS-ENTRY-VALID VALUE "Y".
+       01 WS-CONTROL-TOTAL PIC 9(9)V99 VALUE ZEROES.
+       01 WS-DETAIL-LINE.
+           05 WD-CALC-TYPE PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "BASE: ".
+           05 WD-BASE PIC Z(7)9.
+           05 FILLER PIC X(8) VALUE "  RATE: ".
+           05 WD-RATE PIC ZZ.999.
+           05 FILLER PIC X(9) VALUE "  YEARS: ".
+           05 WD-YEARS PIC ZZZZZZ9.
+           05 FILLER PIC X(9) VALUE "  TOTAL: ".
+           05 WD-TOTAL PIC $Z(8)9.99.
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(30) VALUE "CONTROL TOTAL FOR THIS SESSION".
+           05 FILLER PIC X(3) VALUE ": $".
+           05 WT-CONTROL-TOTAL PIC Z(8)9.99.
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-CURRENT-DATE PIC 9(8) VALUE ZEROES.
+       01 WS-CURRENT-TIME PIC 9(8) VALUE ZEROES.
+       01 WS-AUDIT-LINE.
+           05 WA-OPERATOR PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WA-DATE PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WA-TIME PIC X(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WA-CALC-TYPE PIC X(10).
+           05 FILLER PIC X(6) VALUE "BASE: ".
+           05 WA-BASE PIC Z(7)9.
+           05 FILLER PIC X(8) VALUE "  RATE: ".
+           05 WA-RATE PIC ZZ.999.
+           05 FILLER PIC X(9) VALUE "  YEARS: ".
+           05 WA-YEARS PIC ZZZZZZ9.
+           05 FILLER PIC X(9) VALUE "  TOTAL: ".
+           05 WA-TOTAL PIC $Z(8)9.99.
+       01 WS-SCHEDULE-YEAR PIC 9(7) VALUE ZEROES.
+       01 WS-SCHEDULE-BALANCE PIC 9(9)V99 VALUE ZEROES.
+       01 WS-SCHEDULE-LINE.
+           05 FILLER PIC X(8) VALUE "  YEAR: ".
+           05 WS-YEAR PIC ZZZZZZ9.
+           05 FILLER PIC X(12) VALUE "   BALANCE: ".
+           05 WS-BALANCE PIC $Z(8)9.99.
+       01 WS-CKPT-STATUS PIC XX VALUE SPACES.
+       01 WS-LAST-CHECKPOINT PIC 9(6) VALUE ZEROES.
+       01 WS-HAVE-CKPT-FLAG PIC X VALUE "N".
+              88 WS-HAVE-CHECKPOINT VALUE "Y".
+       01 WS-CKPT-NOT-FOUND-FLAG PIC X VALUE "N".
+              88 WS-CKPT-NOT-FOUND VALUE "Y".
+       01 WS-RATE-STATUS PIC XX VALUE SPACES.
+       01 WS-ACCOUNT-TYPE PIC X(4) VALUE SPACES.
+       01 WS-GL-ACCOUNT PIC 9(6) VALUE ZEROES.
+       01 WS-MAINT-RESPONSE PIC X VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-GL-STATUS PIC XX VALUE SPACES.
+       01 WS-GL-LINE.
+           05 WG-ACCOUNT PIC 9(6).
+           05 FILLER PIC X VALUE ",".
+           05 WG-POSTING-DATE PIC 9(8).
+           05 FILLER PIC X VALUE ",".
+           05 WG-AMOUNT PIC 9(9).99.
        PROCEDURE DIVISION.
        0000-MAIN.
-              PERFORM 1000-PROMPT
-              UNTIL EXIT.
+              ACCEPT WS-RUN-MODE FROM ENVIRONMENT "SIMPINT-MODE"
+              ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+              IF WS-OPERATOR-ID = SPACES
+                     MOVE "UNKNOWN" TO WS-OPERATOR-ID
+              END-IF
+              OPEN EXTEND AUDIT-FILE
+              IF WS-AUDIT-STATUS = "35"
+                     OPEN OUTPUT AUDIT-FILE
+                     CLOSE AUDIT-FILE
+                     OPEN EXTEND AUDIT-FILE
+              END-IF
+              OPEN EXTEND GL-FILE
+              IF WS-GL-STATUS = "35"
+                     OPEN OUTPUT GL-FILE
+                     CLOSE GL-FILE
+                     OPEN EXTEND GL-FILE
+              END-IF
+              IF WS-RUN-MODE = "BATCH"
+                     PERFORM 2000-BATCH-DRIVER
+              ELSE
+                     PERFORM 1007-OPEN-REPORT
+                     PERFORM 1000-PROMPT
+                     UNTIL EXIT
+              END-IF
+              CLOSE AUDIT-FILE
+              CLOSE GL-FILE
+              STOP RUN.
        1000-PROMPT.
               PERFORM 1001-DISPLAY-MENU
-              PERFORM 1002-COMPUTE-TOTAL.
+              EVALUATE USERIN
+                     WHEN "1" PERFORM 1002-COMPUTE-TOTAL
+                     WHEN "3" PERFORM 1011-COMPUTE-SIMPLE-TOTAL
+                     WHEN "4" PERFORM 1014-COMPUTE-SCHEDULE
+                     WHEN "5" PERFORM 3000-MAINTAIN-RATE
+              END-EVALUATE.
        1001-DISPLAY-MENU.
-              DISPLAY "*---SIMPLE INTEREST CALCULATOR---*"
-              DISPLAY "Select from the following options:"
-              DISPLAY "1) Calculate interest"
-              DISPLAY "2) Exit"
-              ACCEPT USERIN
+              MOVE "N" TO WS-VALID-ENTRY
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "*---SIMPLE INTEREST CALCULATOR---*"
+                 DISPLAY "Select from the following options:"
+                 DISPLAY "1) Calculate interest"
+                 DISPLAY "2) Exit"
+                 DISPLAY "3) Calculate simple interest"
+                 DISPLAY "4) Show year-by-year balance schedule"
+                 DISPLAY "5) Maintain account/product rate table"
+                 ACCEPT USERIN
+                 IF USERIN = "1" OR USERIN = "2" OR USERIN = "3"
+                    OR USERIN = "4" OR USERIN = "5"
+                    MOVE "Y" TO WS-VALID-ENTRY
+                 ELSE
+                    DISPLAY "*** Enter 1, 2, 3, 4 or 5 ***"
+                 END-IF
+              END-PERFORM
               EVALUATE TRUE
-                     WHEN USERIN = 2 STOP RUN
+                     WHEN USERIN = 2
+                            PERFORM 1008-CLOSE-REPORT
+                            CLOSE AUDIT-FILE
+                            CLOSE GL-FILE
+                            STOP RUN
               END-EVALUATE.
        1002-COMPUTE-TOTAL.
-              DISPLAY "Enter the base amount:"
-              ACCEPT BASE
-              DISPLAY "Enter the rate amount:"
-              ACCEPT RATE
-              DISPLAY "Enter years:"
-              ACCEPT YEARS
-              COMPUTE TOTAL ROUNDED = BASE * (1 + RATE / 100) ** YEARS
-              DISPLAY "Your total is: $" TOTAL.
+              PERFORM 1003-GET-BASE
+              PERFORM 1004-GET-RATE
+              PERFORM 1005-GET-YEARS
+              PERFORM 1006-GET-GL-ACCOUNT
+              COMPUTE WS-TOTAL-NUM ROUNDED =
+                     BASE * (1 + RATE / 100) ** YEARS
+              MOVE WS-TOTAL-NUM TO TOTAL
+              DISPLAY "Your total is: $" TOTAL
+              ADD WS-TOTAL-NUM TO WS-CONTROL-TOTAL
+              MOVE "COMPOUND:" TO WD-CALC-TYPE
+              PERFORM 1012-WRITE-DETAIL-LINE
+              MOVE "COMPOUND" TO WA-CALC-TYPE
+              PERFORM 1013-WRITE-AUDIT-RECORD
+              PERFORM 1015-WRITE-GL-RECORD.
+       1011-COMPUTE-SIMPLE-TOTAL.
+              PERFORM 1003-GET-BASE
+              PERFORM 1004-GET-RATE
+              PERFORM 1005-GET-YEARS
+              PERFORM 1006-GET-GL-ACCOUNT
+              COMPUTE WS-TOTAL-NUM ROUNDED = BASE * RATE * YEARS / 100
+              MOVE WS-TOTAL-NUM TO TOTAL
+              DISPLAY "Your simple interest total is: $" TOTAL
+              ADD WS-TOTAL-NUM TO WS-CONTROL-TOTAL
+              MOVE "SIMPLE:" TO WD-CALC-TYPE
+              PERFORM 1012-WRITE-DETAIL-LINE
+              MOVE "SIMPLE" TO WA-CALC-TYPE
+              PERFORM 1013-WRITE-AUDIT-RECORD
+              PERFORM 1015-WRITE-GL-RECORD.
+       1012-WRITE-DETAIL-LINE.
+              MOVE BASE TO WD-BASE
+              MOVE RATE TO WD-RATE
+              MOVE YEARS TO WD-YEARS
+              MOVE TOTAL TO WD-TOTAL
+              MOVE WS-DETAIL-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD.
+       1013-WRITE-AUDIT-RECORD.
+              ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-CURRENT-TIME FROM TIME
+              MOVE WS-OPERATOR-ID TO WA-OPERATOR
+              MOVE WS-CURRENT-DATE TO WA-DATE
+              MOVE WS-CURRENT-TIME(1:6) TO WA-TIME
+              MOVE BASE TO WA-BASE
+              MOVE RATE TO WA-RATE
+              MOVE YEARS TO WA-YEARS
+              MOVE TOTAL TO WA-TOTAL
+              MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+              WRITE AUDIT-RECORD.
+       1014-COMPUTE-SCHEDULE.
+              PERFORM 1003-GET-BASE
+              PERFORM 1004-GET-RATE
+              PERFORM 1005-GET-YEARS
+              PERFORM 1006-GET-GL-ACCOUNT
+              DISPLAY "Year-by-year balance schedule:"
+              MOVE "BALANCE SCHEDULE" TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              PERFORM VARYING WS-SCHEDULE-YEAR FROM 1 BY 1
+                 UNTIL WS-SCHEDULE-YEAR > YEARS
+                 COMPUTE WS-SCHEDULE-BALANCE ROUNDED =
+                    BASE * (1 + RATE / 100) ** WS-SCHEDULE-YEAR
+                 MOVE WS-SCHEDULE-YEAR TO WS-YEAR
+                 MOVE WS-SCHEDULE-BALANCE TO WS-BALANCE
+                 DISPLAY "  Year " WS-YEAR ": $" WS-SCHEDULE-BALANCE
+                 MOVE WS-SCHEDULE-LINE TO REPORT-RECORD
+                 WRITE REPORT-RECORD
+              END-PERFORM
+              MOVE WS-SCHEDULE-BALANCE TO TOTAL
+              MOVE WS-SCHEDULE-BALANCE TO WS-TOTAL-NUM
+              ADD WS-TOTAL-NUM TO WS-CONTROL-TOTAL
+              MOVE "SCHEDULE:" TO WD-CALC-TYPE
+              PERFORM 1012-WRITE-DETAIL-LINE
+              MOVE "SCHEDULE" TO WA-CALC-TYPE
+              PERFORM 1013-WRITE-AUDIT-RECORD
+              PERFORM 1015-WRITE-GL-RECORD.
+       1006-GET-GL-ACCOUNT.
+              MOVE "N" TO WS-VALID-ENTRY
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "Enter account number for GL posting:"
+                 ACCEPT WS-GL-ACCOUNT
+                 IF WS-GL-ACCOUNT IS NUMERIC
+                    AND WS-GL-ACCOUNT > ZEROES
+                    MOVE "Y" TO WS-VALID-ENTRY
+                 ELSE
+                    DISPLAY "*** Account number must be positive ***"
+                 END-IF
+              END-PERFORM.
+       1015-WRITE-GL-RECORD.
+              MOVE WS-GL-ACCOUNT TO WG-ACCOUNT
+              ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+              MOVE WS-CURRENT-DATE TO WG-POSTING-DATE
+              MOVE WS-TOTAL-NUM TO WG-AMOUNT
+              MOVE WS-GL-LINE TO GL-RECORD
+              WRITE GL-RECORD.
+       1003-GET-BASE.
+              MOVE "N" TO WS-VALID-ENTRY
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "Enter the base amount:"
+                 ACCEPT BASE
+                 IF BASE IS NUMERIC AND BASE > ZEROES
+                    MOVE "Y" TO WS-VALID-ENTRY
+                 ELSE
+                    DISPLAY "*** Base must be a positive number ***"
+                 END-IF
+              END-PERFORM.
+       1004-GET-RATE.
+              MOVE "N" TO WS-VALID-ENTRY
+              OPEN INPUT RATE-FILE
+              IF WS-RATE-STATUS = "35"
+                     OPEN OUTPUT RATE-FILE
+                     CLOSE RATE-FILE
+                     OPEN INPUT RATE-FILE
+              END-IF
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "Enter account/product type for rate lookup:"
+                 ACCEPT WS-ACCOUNT-TYPE
+                 MOVE WS-ACCOUNT-TYPE TO RT-ACCOUNT-TYPE
+                 READ RATE-FILE
+                    INVALID KEY
+                       DISPLAY "*** No rate on file for that type ***"
+                       DISPLAY "Add a rate for this type now? (Y/N):"
+                       ACCEPT WS-MAINT-RESPONSE
+                       IF WS-MAINT-RESPONSE = "Y"
+                          OR WS-MAINT-RESPONSE = "y"
+                          CLOSE RATE-FILE
+                          PERFORM 3000-MAINTAIN-RATE
+                          OPEN INPUT RATE-FILE
+                       END-IF
+                    NOT INVALID KEY
+                       MOVE RT-RATE TO RATE
+                       MOVE "Y" TO WS-VALID-ENTRY
+                 END-READ
+              END-PERFORM
+              CLOSE RATE-FILE.
+       1005-GET-YEARS.
+              MOVE "N" TO WS-VALID-ENTRY
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "Enter years:"
+                 ACCEPT YEARS
+                 IF YEARS IS NUMERIC AND YEARS > ZEROES
+                    AND YEARS <= 100
+                    MOVE "Y" TO WS-VALID-ENTRY
+                 ELSE
+                    DISPLAY "*** Years must be between 1 and 100 ***"
+                 END-IF
+              END-PERFORM.
+       1007-OPEN-REPORT.
+              OPEN OUTPUT REPORT-FILE
+              MOVE "SIMPLE INTEREST CALCULATION REPORT" TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              MOVE SPACES TO REPORT-RECORD
+              WRITE REPORT-RECORD.
+       1008-CLOSE-REPORT.
+              MOVE WS-CONTROL-TOTAL TO WT-CONTROL-TOTAL
+              MOVE WS-TOTAL-LINE TO REPORT-RECORD
+              WRITE REPORT-RECORD
+              CLOSE REPORT-FILE.
+       2000-BATCH-DRIVER.
+              MOVE "N" TO WS-ACCT-EOF
+              MOVE "N" TO WS-CKPT-NOT-FOUND-FLAG
+              PERFORM 2040-READ-CHECKPOINT
+              OPEN INPUT ACCOUNT-IN-FILE
+              IF WS-HAVE-CHECKPOINT
+                     OPEN EXTEND ACCOUNT-OUT-FILE
+                     PERFORM 2050-SKIP-TO-CHECKPOINT
+                     IF WS-ACCT-END-OF-FILE
+                            DISPLAY "*** ERROR: checkpoint account "
+                               WS-LAST-CHECKPOINT
+                               " not found in input file ***"
+                            MOVE "Y" TO WS-CKPT-NOT-FOUND-FLAG
+                     END-IF
+              ELSE
+                     OPEN OUTPUT ACCOUNT-OUT-FILE
+              END-IF
+              IF NOT WS-ACCT-END-OF-FILE
+                     PERFORM 2010-READ-ACCOUNT
+              END-IF
+              PERFORM 2020-PROCESS-ACCOUNT
+              UNTIL WS-ACCT-END-OF-FILE
+              CLOSE ACCOUNT-IN-FILE
+              CLOSE ACCOUNT-OUT-FILE
+              IF NOT WS-CKPT-NOT-FOUND
+                     PERFORM 2060-RESET-CHECKPOINT
+              END-IF.
+       2010-READ-ACCOUNT.
+              READ ACCOUNT-IN-FILE
+                     AT END MOVE "Y" TO WS-ACCT-EOF
+              END-READ.
+       2020-PROCESS-ACCOUNT.
+              MOVE AI-BASE TO BASE
+              MOVE AI-RATE TO RATE
+              MOVE AI-YEARS TO YEARS
+              COMPUTE WS-TOTAL-NUM ROUNDED =
+                     BASE * (1 + RATE / 100) ** YEARS
+              MOVE WS-TOTAL-NUM TO TOTAL
+              MOVE AI-ACCOUNT-NUMBER TO AO-ACCOUNT-NUMBER
+              MOVE TOTAL TO AO-TOTAL
+              WRITE ACCOUNT-OUT-RECORD
+              MOVE "BATCH" TO WA-CALC-TYPE
+              PERFORM 1013-WRITE-AUDIT-RECORD
+              MOVE AI-ACCOUNT-NUMBER TO WS-GL-ACCOUNT
+              PERFORM 1015-WRITE-GL-RECORD
+              PERFORM 2030-WRITE-CHECKPOINT
+              PERFORM 2010-READ-ACCOUNT.
+       2030-WRITE-CHECKPOINT.
+              MOVE AI-ACCOUNT-NUMBER TO CHECKPOINT-RECORD
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE.
+       2040-READ-CHECKPOINT.
+              MOVE "N" TO WS-HAVE-CKPT-FLAG
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CKPT-STATUS = "00"
+                     READ CHECKPOINT-FILE
+                        AT END CONTINUE
+                        NOT AT END
+                           MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+                           MOVE "Y" TO WS-HAVE-CKPT-FLAG
+                     END-READ
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+       2050-SKIP-TO-CHECKPOINT.
+              PERFORM UNTIL WS-ACCT-END-OF-FILE
+                 PERFORM 2010-READ-ACCOUNT
+                 IF NOT WS-ACCT-END-OF-FILE
+                    AND AI-ACCOUNT-NUMBER = WS-LAST-CHECKPOINT
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM.
+       2060-RESET-CHECKPOINT.
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE.
+       3000-MAINTAIN-RATE.
+              DISPLAY "Enter account/product type to add or update:"
+              ACCEPT WS-ACCOUNT-TYPE
+              MOVE WS-ACCOUNT-TYPE TO RT-ACCOUNT-TYPE
+              MOVE "N" TO WS-VALID-ENTRY
+              PERFORM UNTIL WS-ENTRY-VALID
+                 DISPLAY "Enter the new rate for this type:"
+                 ACCEPT RATE
+                 IF RATE IS NUMERIC AND RATE > ZEROES
+                    MOVE "Y" TO WS-VALID-ENTRY
+                 ELSE
+                    DISPLAY "*** Rate must be a positive number ***"
+                 END-IF
+              END-PERFORM
+              MOVE RATE TO RT-RATE
+              OPEN I-O RATE-FILE
+              IF WS-RATE-STATUS = "35"
+                     OPEN OUTPUT RATE-FILE
+                     CLOSE RATE-FILE
+                     OPEN I-O RATE-FILE
+              END-IF
+              REWRITE RATE-RECORD
+                 INVALID KEY
+                    WRITE RATE-RECORD
+                       INVALID KEY
+                          DISPLAY "*** Unable to save rate for "
+                             WS-ACCOUNT-TYPE " ***"
+                    END-WRITE
+              END-REWRITE
+              CLOSE RATE-FILE
+              DISPLAY "Rate for " WS-ACCOUNT-TYPE " saved."
 
